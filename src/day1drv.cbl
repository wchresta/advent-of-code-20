@@ -0,0 +1,163 @@
+       identification division.
+       program-id. day1drv.
+       author. Wanja Chresta.
+       date-written. 08-AUG-2026.
+
+       environment division.
+       input-output section.
+       file-control.
+           select dept-list-file assign to 'ctl/day1-files'
+               organization is line sequential.
+           select dept-input-file assign to dynamic ws-dept-path
+               organization is line sequential
+               file status is ws-dept-status.
+           select summary-file assign to 'reports/day1-summary'
+               organization is line sequential.
+           select optional control-file assign to 'ctl/day1-target'
+               organization is line sequential.
+           select reject-file assign to 'reports/day1drv-reject'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd dept-list-file.
+       01 dept-list-record pic x(100).
+
+       fd dept-input-file.
+           copy day1rec.
+
+       fd summary-file.
+       01 summary-record pic x(200).
+
+       fd control-file.
+       01 control-record.
+          05 ctl-target-sum pic 9(4).
+
+       fd reject-file.
+       01 reject-record pic x(80).
+
+       working-storage section.
+       copy day1tbl.
+       copy day1val.
+       01 ws-dept-path    pic x(100).
+       01 ws-dept-status  pic x(2).
+       01 end-of-list     pic x(1) value 'n'.
+       01 end-of-dept     pic x(1) value 'n'.
+       01 dept-count      pic 9(4) value 0.
+       01 table-overflow  pic x(1) value 'n'.
+
+       procedure division.
+           perform load-control.
+           open input dept-list-file.
+           open output summary-file.
+           open output reject-file.
+           perform process-department-list until end-of-list = 'y'.
+           close dept-list-file.
+           close summary-file.
+           close reject-file.
+           display "day1drv: processed " dept-count
+               " department file(s)".
+           stop run.
+
+       load-control.
+           open input control-file.
+           read control-file
+               at end continue
+               not at end move ctl-target-sum to target-sum
+           end-read.
+           close control-file.
+
+       process-department-list.
+           read dept-list-file
+               at end move 'y' to end-of-list
+               not at end
+                   move spaces to ws-dept-path
+                   move function trim(dept-list-record)
+                       to ws-dept-path
+                   perform process-one-department
+           end-read.
+
+       process-one-department.
+           add 1 to dept-count.
+           move 0 to numbers-count.
+           move 0 to ws-reject-count.
+           move 'n' to found.
+           move spaces to match-mode.
+           move 'n' to table-overflow.
+           move ws-dept-path to ws-reject-source.
+           set numbers-idx to 1.
+           move 'n' to end-of-dept.
+
+           open input dept-input-file.
+           if ws-dept-status = "00" or ws-dept-status = "05"
+               perform load-department-records
+                       until end-of-dept = 'y'
+               close dept-input-file
+               perform find-200
+               if found not = 'y'
+                   perform find-three
+               end-if
+               perform write-summary-line
+           else
+               perform write-summary-empty
+           end-if.
+
+       load-department-records.
+           read dept-input-file
+               at end move 'y' to end-of-dept
+               not at end perform validate-number
+           end-read.
+
+       copy day1vfn.
+
+       store-element.
+           if numbers-count >= max-numbers
+               move 'y' to table-overflow
+           else
+               add 1 to numbers-count
+               move ws-candidate to numbers-el(numbers-idx)
+               set numbers-idx up by 1
+           end-if.
+
+       copy day1fnd.
+
+       write-summary-line.
+           move spaces to summary-record.
+           evaluate true
+               when table-overflow = 'y'
+                   string ws-dept-path delimited by space
+                           " TABLE OVERFLOW - RESULT MAY BE INCOMPLETE"
+                           " REJECTED: " ws-reject-count
+                           delimited by size into summary-record
+                   end-string
+               when found = 'y' and match-mode = 'PAIR'
+                   string ws-dept-path delimited by space
+                           " PAIR " match-1 " + "
+                           match-2 " PRODUCT " prod-result
+                           " REJECTED: " ws-reject-count
+                           delimited by size into summary-record
+                   end-string
+               when found = 'y' and match-mode = 'TRIPLE'
+                   string ws-dept-path delimited by space
+                           " TRIPLE " match-1 " + "
+                           match-2 " + " match-3 " PRODUCT "
+                           prod-result
+                           " REJECTED: " ws-reject-count
+                           delimited by size into summary-record
+                   end-string
+               when other
+                   string ws-dept-path delimited by space
+                           " NO MATCH FOUND"
+                           " REJECTED: " ws-reject-count
+                           delimited by size into summary-record
+                   end-string
+           end-evaluate.
+           write summary-record.
+
+       write-summary-empty.
+           move spaces to summary-record.
+           string ws-dept-path delimited by space
+                   " FILE EMPTY OR UNREADABLE"
+                   delimited by size into summary-record
+           end-string.
+           write summary-record.
