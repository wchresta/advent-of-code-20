@@ -0,0 +1,8 @@
+       01 validation-class.
+           05 ws-candidate    pic 9(4).
+           05 ws-valid        pic x(1).
+           05 ws-reject-reason pic x(30).
+           05 ws-reject-count pic 9(6) value 0.
+           05 ws-dup-idx      pic 9(6).
+           05 ws-dup-found    pic x(1).
+           05 ws-reject-source pic x(30) value spaces.
