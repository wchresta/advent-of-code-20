@@ -0,0 +1,20 @@
+       78 max-numbers value 100000.
+       01 numbers-class.
+           05 numbers-count pic 9(6) value 0.
+           05 numbers-el pic 9(4)
+              occurs 1 to max-numbers times depending on numbers-count
+              indexed by numbers-idx.
+       01 finder-class.
+           05 target-sum  pic 9(4) value 2020.
+           05 lower-idx   pic 9(6).
+           05 upper-idx   pic 9(6).
+           05 third-idx   pic 9(6).
+           05 lower-bound pic 9(6).
+           05 upper-bound pic 9(6).
+           05 sum-result  pic 9(5).
+           05 match-1     pic 9(4).
+           05 match-2     pic 9(4).
+           05 match-3     pic 9(4).
+           05 prod-result pic 9(12).
+           05 found       pic x(1) value 'n'.
+           05 match-mode  pic x(6) value spaces.
