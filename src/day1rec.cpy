@@ -0,0 +1,2 @@
+       01 input-record.
+           05 input-text pic x(4).
