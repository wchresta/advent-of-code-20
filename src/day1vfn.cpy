@@ -0,0 +1,52 @@
+       validate-number.
+           move 'y' to ws-valid.
+           move spaces to ws-reject-reason.
+
+           if input-text = spaces
+               move 'n' to ws-valid
+               move "BLANK LINE" to ws-reject-reason
+           else
+               if input-text is not numeric
+                   move 'n' to ws-valid
+                   move "NON-NUMERIC" to ws-reject-reason
+               else
+                   move function numval(input-text) to ws-candidate
+                   if ws-candidate = 0
+                       move 'n' to ws-valid
+                       move "ZERO VALUE" to ws-reject-reason
+                   else
+                       perform check-duplicate
+                       if ws-dup-found = 'y'
+                           move 'n' to ws-valid
+                           move "DUPLICATE ENTRY" to ws-reject-reason
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+           if ws-valid = 'y'
+               perform store-element
+           else
+               perform reject-number
+           end-if.
+
+       check-duplicate.
+           move 'n' to ws-dup-found.
+           perform varying ws-dup-idx from 1 by 1
+                   until ws-dup-idx > numbers-count
+                       or ws-dup-found = 'y'
+               if numbers-el(ws-dup-idx) = ws-candidate
+                   move 'y' to ws-dup-found
+               end-if
+           end-perform.
+
+       reject-number.
+           add 1 to ws-reject-count.
+           move spaces to reject-record.
+           string "SOURCE: " delimited by size
+                   ws-reject-source delimited by space
+                   " REJECTED: '" input-text "' REASON: "
+                   ws-reject-reason
+                   delimited by size into reject-record
+           end-string.
+           write reject-record.
