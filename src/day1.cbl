@@ -7,61 +7,336 @@
        input-output section.
        file-control.
            select input-file assign to 'inputs/day1'
+               organization is line sequential
+               file status is ws-input-status.
+           select report-file assign to 'reports/day1-recon'
+               organization is line sequential.
+           select optional checkpoint-file assign to 'ctl/day1.ckpt'
+               organization is line sequential.
+           select optional checkpoint-meta-file
+               assign to 'ctl/day1.ckpt.meta'
+               organization is line sequential.
+           select optional control-file assign to 'ctl/day1-target'
+               organization is line sequential.
+           select optional reject-file assign to 'reports/day1-reject'
+               organization is line sequential.
+           select optional audit-file assign to 'audit/day1-audit'
                organization is line sequential.
 
        data division.
        file section.
        fd input-file.
-       01 input-record.
-          05 input-number pic 9(4).
+           copy day1rec.
+
+       fd report-file.
+       01 report-record pic x(200).
+
+       fd reject-file.
+       01 reject-record pic x(80).
+
+       fd audit-file.
+       01 audit-record pic x(200).
+
+       fd checkpoint-file.
+       01 checkpoint-record pic 9(4).
+
+       fd checkpoint-meta-file.
+       01 checkpoint-meta-record.
+           05 ckptm-physical-ct pic 9(6).
+           05 ckptm-reject-ct   pic 9(6).
+
+       fd control-file.
+       01 control-record.
+          05 ctl-target-sum pic 9(4).
 
        working-storage section.
-       01 numbers-class.
-           05 numbers-el pic 9(4)
-              occurs 200 times indexed by numbers-idx.
-       01 finder-class.
-           05 lower-idx   pic 9(3).
-           05 upper-idx   pic 9(3).
-           05 lower-bound pic 9(3).
-           05 sum-result  pic 9(4).
-           05 prod-result pic 9(9).
-           05 found       pic x(1) value 'n'.
+       01 ws-input-status   pic x(2).
+       01 ws-input-unreadable pic x(1) value 'n'.
+      * return-code values handed back to the job scheduler:
+      *   0  = reconciliation match found (pair or triple)
+      *   4  = no match found against the target sum
+      *   8  = input file empty or unreadable
+      *   16 = table overflow - input truncated, result is unreliable
+       01 rc-match-found    pic 9(2) value 0.
+       01 rc-no-match       pic 9(2) value 4.
+       01 rc-input-empty    pic 9(2) value 8.
+       01 rc-table-overflow pic 9(2) value 16.
+       copy day1tbl.
+       copy day1val.
        01 end-of-file  pic x(1) value 'n'.
+       01 table-overflow pic x(1) value 'n'.
+       01 ws-run-date  pic 9(8).
+       01 ws-run-timestamp pic 9(14).
+       01 checkpoint-class.
+           05 ckpt-interval      pic 9(3) value 50.
+           05 ckpt-resume-ct     pic 9(6) value 0.
+           05 ckpt-skip-ct       pic 9(6) value 0.
+           05 ckpt-widx          pic 9(6).
+           05 ws-physical-count  pic 9(6) value 0.
 
        procedure division.
+           move function current-date(1:8) to ws-run-date.
+           move function current-date(1:14) to ws-run-timestamp.
+           move 'inputs/day1' to ws-reject-source.
+           set numbers-idx to 1.
+           perform load-control.
+           perform load-checkpoint.
            open input input-file.
-           perform read-num until end-of-file = 'Y'.
-           close input-file.
-           perform find-200.
+           if ws-input-status not = "00" and ws-input-status not = "05"
+               move 'y' to ws-input-unreadable
+               move 0 to numbers-count
+               move 0 to ws-physical-count
+               move 0 to ws-reject-count
+           else
+               if ckpt-skip-ct > 0
+                   open extend reject-file
+               else
+                   open output reject-file
+               end-if
+               perform skip-loaded-records
+               perform read-num until end-of-file = 'y'
+               close reject-file
+               close input-file
+           end-if.
+           if table-overflow = 'y'
+               display "day1: input exceeds max-numbers (" max-numbers
+                   ") - table truncated, results may be wrong"
+           end-if.
+
+           if ws-input-unreadable = 'y' or numbers-count = 0
+               display "day1: input file empty or unreadable"
+               move rc-input-empty to return-code
+           else
+               perform find-200
+               if found not = 'y'
+                   perform find-three
+               end-if
+               if found not = 'y'
+                   display "NO MATCH FOUND for target sum " target-sum
+                   move rc-no-match to return-code
+               else
+                   move rc-match-found to return-code
+               end-if
+           end-if.
+
+           if table-overflow = 'y'
+               move rc-table-overflow to return-code
+           end-if.
+
+           perform write-report.
+           perform write-audit.
+           if ws-input-unreadable not = 'y'
+               perform clear-checkpoint
+           end-if.
            stop run.
 
+       load-control.
+           open input control-file.
+           read control-file
+               at end continue
+               not at end move ctl-target-sum to target-sum
+           end-read.
+           close control-file.
+
+       load-checkpoint.
+           open input checkpoint-file.
+           perform read-checkpoint-rec until end-of-file = 'y'.
+           close checkpoint-file.
+           perform load-checkpoint-meta.
+           move 'n' to end-of-file.
+
+       read-checkpoint-rec.
+           read checkpoint-file
+               at end move 'y' to end-of-file
+               not at end
+                   add 1 to numbers-count
+                   move checkpoint-record to numbers-el(numbers-idx)
+                   set numbers-idx up by 1
+           end-read.
+
+       load-checkpoint-meta.
+           move 0 to ckpt-skip-ct.
+           move 0 to ws-reject-count.
+           open input checkpoint-meta-file.
+           read checkpoint-meta-file
+               at end continue
+               not at end
+                   move ckptm-physical-ct to ckpt-skip-ct
+                   move ckptm-reject-ct to ws-reject-count
+           end-read.
+           close checkpoint-meta-file.
+           move ckpt-skip-ct to ws-physical-count.
+
+       skip-loaded-records.
+           perform varying ckpt-resume-ct from 1 by 1
+                   until ckpt-resume-ct > ckpt-skip-ct
+                       or end-of-file = 'y'
+               read input-file
+                   at end move 'y' to end-of-file
+               end-read
+           end-perform.
+           if end-of-file = 'y'
+               display "day1: WARNING - input file has fewer records "
+                   "than the checkpoint expects; resuming with data "
+                   "already in the checkpoint only"
+           end-if.
+
        read-num.
            read input-file
                at end move 'y' to end-of-file
-               not at end perform store-element
+               not at end
+                   add 1 to ws-physical-count
+                   perform validate-number
            end-read.
 
+       copy day1vfn.
+
        store-element.
-           move input-number to numbers-el(numbers-idx)
-           compute numbers-idx = numbers-idx + 1.
-
-       find-200.
-           perform varying lower-idx
-                   from 1 by 1 until lower-idx > 199 or found = 'y'
-
-               add 1 to lower-idx giving lower-bound
-               perform varying upper-idx from lower-bound
-                           by 1 until upper-idx > 200 or found = 'y'
-                   add numbers-el(lower-idx) to numbers-el(upper-idx)
-                           giving sum-result
-                   if sum-result = 2020
-                       move 'y' to found
-                       exit perform
-                   end-if
-               end-perform
+           if numbers-count >= max-numbers
+               move 'y' to table-overflow
+           else
+               add 1 to numbers-count
+               move ws-candidate to numbers-el(numbers-idx)
+               set numbers-idx up by 1
+               if function mod(numbers-count ckpt-interval) = 0
+                   perform save-checkpoint
+               end-if
+           end-if.
+
+       save-checkpoint.
+           open output checkpoint-file.
+           perform varying ckpt-widx from 1 by 1
+                   until ckpt-widx > numbers-count
+               move numbers-el(ckpt-widx) to checkpoint-record
+               write checkpoint-record
            end-perform.
+           close checkpoint-file.
+
+           open output checkpoint-meta-file.
+           move ws-physical-count to ckptm-physical-ct.
+           move ws-reject-count to ckptm-reject-ct.
+           write checkpoint-meta-record.
+           close checkpoint-meta-file.
+
+       clear-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+           open output checkpoint-meta-file.
+           close checkpoint-meta-file.
+
+       copy day1fnd.
+
+       write-report.
+           open output report-file.
+
+           move spaces to report-record.
+           string "RUN DATE: " ws-run-date
+                   " INPUT RECORDS: " ws-physical-count
+                   " REJECTED: " ws-reject-count
+                   delimited by size into report-record
+           end-string.
+           write report-record.
+
+           move spaces to report-record.
+           evaluate true
+               when found = 'y' and match-mode = 'PAIR'
+                   string "RESULT: PAIR MATCH " match-1 " + " match-2
+                           " PRODUCT: " prod-result
+                           delimited by size into report-record
+                   end-string
+               when found = 'y' and match-mode = 'TRIPLE'
+                   string "RESULT: TRIPLE MATCH " match-1 " + "
+                           match-2 " + " match-3 " PRODUCT: "
+                           prod-result
+                           delimited by size into report-record
+                   end-string
+               when other
+                   string "RESULT: NO MATCH FOUND FOR TARGET SUM "
+                           target-sum
+                           delimited by size into report-record
+                   end-string
+           end-evaluate.
+           write report-record.
+
+           if table-overflow = 'y'
+               move spaces to report-record
+               string "WARNING: TABLE OVERFLOW - INPUT TRUNCATED AT "
+                       max-numbers " RECORDS, RESULT ABOVE MAY BE "
+                       "INCOMPLETE"
+                       delimited by size into report-record
+               end-string
+               write report-record
+           end-if.
+
+           close report-file.
+
+       write-audit.
+           open extend audit-file.
 
-           multiply numbers-el(lower-idx) by numbers-el(upper-idx)
-               giving prod-result.
+           move spaces to audit-record.
+           evaluate true
+               when table-overflow = 'y' and found = 'y'
+                       and match-mode = 'PAIR'
+                   string "TS: " ws-run-timestamp
+                           " RECORDS: " ws-physical-count
+                           " REJECTED: " ws-reject-count
+                           " STATUS: TRUNCATED"
+                           " MATCH: " match-1 " + " match-2
+                           " PRODUCT: " prod-result
+                           delimited by size into audit-record
+                   end-string
+               when table-overflow = 'y' and found = 'y'
+                       and match-mode = 'TRIPLE'
+                   string "TS: " ws-run-timestamp
+                           " RECORDS: " ws-physical-count
+                           " REJECTED: " ws-reject-count
+                           " STATUS: TRUNCATED"
+                           " MATCH: " match-1 " + " match-2 " + "
+                           match-3
+                           " PRODUCT: " prod-result
+                           delimited by size into audit-record
+                   end-string
+               when table-overflow = 'y'
+                   string "TS: " ws-run-timestamp
+                           " RECORDS: " ws-physical-count
+                           " REJECTED: " ws-reject-count
+                           " STATUS: TRUNCATED"
+                           delimited by size into audit-record
+                   end-string
+               when ws-input-unreadable = 'y' or numbers-count = 0
+                   string "TS: " ws-run-timestamp
+                           " RECORDS: " ws-physical-count
+                           " REJECTED: " ws-reject-count
+                           " STATUS: INPUT-EMPTY"
+                           delimited by size into audit-record
+                   end-string
+               when found = 'y' and match-mode = 'PAIR'
+                   string "TS: " ws-run-timestamp
+                           " RECORDS: " ws-physical-count
+                           " REJECTED: " ws-reject-count
+                           " STATUS: FOUND"
+                           " MATCH: " match-1 " + " match-2
+                           " PRODUCT: " prod-result
+                           delimited by size into audit-record
+                   end-string
+               when found = 'y' and match-mode = 'TRIPLE'
+                   string "TS: " ws-run-timestamp
+                           " RECORDS: " ws-physical-count
+                           " REJECTED: " ws-reject-count
+                           " STATUS: FOUND"
+                           " MATCH: " match-1 " + " match-2 " + "
+                           match-3
+                           " PRODUCT: " prod-result
+                           delimited by size into audit-record
+                   end-string
+               when other
+                   string "TS: " ws-run-timestamp
+                           " RECORDS: " ws-physical-count
+                           " REJECTED: " ws-reject-count
+                           " STATUS: NOT-FOUND"
+                           delimited by size into audit-record
+                   end-string
+           end-evaluate.
+           write audit-record.
 
-           display "found sum 2020, product: " prod-result.
+           close audit-file.
