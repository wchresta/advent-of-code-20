@@ -0,0 +1,69 @@
+       find-200.
+           if numbers-count < 2
+               exit paragraph
+           end-if.
+
+           perform varying lower-idx
+                   from 1 by 1 until lower-idx > numbers-count - 1
+                           or found = 'y'
+
+               add 1 to lower-idx giving lower-bound
+               perform varying upper-idx from lower-bound
+                           by 1 until upper-idx > numbers-count
+                               or found = 'y'
+                   add numbers-el(lower-idx) to numbers-el(upper-idx)
+                           giving sum-result
+                   if sum-result = target-sum
+                       move numbers-el(lower-idx) to match-1
+                       move numbers-el(upper-idx) to match-2
+                       move 'y' to found
+                       move 'PAIR' to match-mode
+                       exit perform
+                   end-if
+               end-perform
+           end-perform.
+
+           if found = 'y'
+               multiply match-1 by match-2 giving prod-result
+               display "found sum " target-sum ", product: " prod-result
+           end-if.
+
+       find-three.
+           if numbers-count < 3
+               exit paragraph
+           end-if.
+
+           perform varying lower-idx
+                   from 1 by 1 until lower-idx > numbers-count - 2
+                           or found = 'y'
+
+               add 1 to lower-idx giving lower-bound
+               perform varying upper-idx from lower-bound
+                       by 1 until upper-idx > numbers-count - 1
+                           or found = 'y'
+
+                   add 1 to upper-idx giving upper-bound
+                   perform varying third-idx from upper-bound
+                               by 1 until third-idx > numbers-count
+                                   or found = 'y'
+                       add numbers-el(lower-idx) numbers-el(upper-idx)
+                               giving sum-result
+                       add numbers-el(third-idx) to sum-result
+                       if sum-result = target-sum
+                           move numbers-el(lower-idx) to match-1
+                           move numbers-el(upper-idx) to match-2
+                           move numbers-el(third-idx) to match-3
+                           move 'y' to found
+                           move 'TRIPLE' to match-mode
+                           exit perform
+                       end-if
+                   end-perform
+               end-perform
+           end-perform.
+
+           if found = 'y'
+               multiply match-1 by match-2 giving prod-result
+               multiply prod-result by match-3 giving prod-result
+               display "found sum " target-sum " (triple), product: "
+                   prod-result
+           end-if.
